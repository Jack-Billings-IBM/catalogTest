@@ -0,0 +1,34 @@
+      ******************************************************************
+      *                                                                *
+      * CONTROL BLOCK NAME = DFH0XCP6                                  *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Catalog audit log record layout            *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *      "Restricted Materials of IBM"                             *
+      *      5655-Y04                                                  *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      One row is written to the catalog audit log (AUDITLOG)    *
+      *      for every inbound COMMAREA request a program services -   *
+      *      inquiry, maintenance or order - so CA-ITEM-REF activity   *
+      *      can be reconstructed later by item and by terminal/user.  *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XCP6),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30415 710 260808 HDJWB   : CATALOG AUDIT LOG RECORD    *
+      *                                                                *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           03 AUD-DATE                 PIC 9(8).
+           03 AUD-TIME                 PIC 9(8).
+           03 AUD-TERMINAL-ID          PIC X(4).
+           03 AUD-USER-ID              PIC X(8).
+           03 AUD-REQUEST-ID           PIC X(6).
+           03 AUD-ITEM-REF             PIC 9(4).
+           03 AUD-RETURN-CODE          PIC 9(2).
