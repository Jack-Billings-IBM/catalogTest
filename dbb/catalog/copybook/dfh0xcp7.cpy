@@ -0,0 +1,38 @@
+      ******************************************************************
+      *                                                                *
+      * CONTROL BLOCK NAME = DFH0XCP7                                  *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Catalog browse restart control record     *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *      "Restricted Materials of IBM"                             *
+      *      5655-Y04                                                  *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      One record per batch job on the restart control file      *
+      *      (RESTCTL), holding the symbolic checkpoint for that       *
+      *      job's walk of the catalog - the CA-ITEM-REF last          *
+      *      successfully processed.  A job that browses the catalog   *
+      *      start-to-finish (DFH0XB1 and friends) reads this record    *
+      *      on startup and, if a checkpoint is outstanding, STARTs     *
+      *      the catalog browse immediately after that key instead of   *
+      *      at the first record - so a multi-hour extract or reprice   *
+      *      run can pick up where an earlier run abended rather than  *
+      *      reprocessing the whole file.  RST-LAST-ITEM-REF is reset   *
+      *      to zero on a normal end of job.                            *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XCP7),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30418 710 260808 HDJWB   : RESTART CONTROL RECORD      *
+      *                                                                *
+      ******************************************************************
+       01  RESTART-RECORD.
+           03 RST-JOB-NAME              PIC X(8).
+           03 RST-LAST-ITEM-REF         PIC 9(4).
+           03 RST-CHECKPOINT-DATE       PIC 9(8).
+           03 RST-CHECKPOINT-TIME       PIC 9(8).
