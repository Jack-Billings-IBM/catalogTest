@@ -22,9 +22,12 @@
       *                                                                *
       * FUNCTION =                                                     *
       *      This copy book is part of the example application and     *
-      *      defines the datastructure for an inquire list for the     *
-      *      catalogitems. It is the same as the structure defined     *
-      *      DFH0XCP1 but without the redefines                        *
+      *      defines the COMMAREA passed between the catalog programs.  *
+      *      CA-INQUIRE-REQUEST carries an inquire list of catalog      *
+      *      items; CA-MAINT-REQUEST REDEFINES that same storage to     *
+      *      carry a single item-maintenance (add/amend/delete)         *
+      *      request instead, since the two request shapes are never    *
+      *      both active in the COMMAREA at once (see CA-REQUEST-ID).   *
       *----------------------------------------------------------------*
       *                                                                *
       * CHANGE ACTIVITY :                                              *
@@ -32,11 +35,33 @@
       *                                                                *
       *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
       *   $D0= I07544 640 040910 HDIPCB  : EXAMPLE - BASE APPLICATION  *
+      *   $D1= I30412 710 260808 HDJWB   : ADD ITEM MAINT REQUEST      *
+      *   $D2= I30417 710 260808 HDJWB   : CA-COST PACKED + CURRENCY   *
+      *   $D3= I30420 710 260808 HDJWB   : MESSAGE NUMBER + SUB VARS   *
+      *   $D4= I30425 710 260808 HDJWB   : REQUEST-ID VALUES FOR MAINT*
+      *   $D5= I30430 710 260808 HDJWB   : FUNCTION TEXT NOW DESCRIBES*
+      *                                     THE MAINT-REQUEST REDEFINES*
       *                                                                *
       ******************************************************************
       *    Catalogue COMMAREA structure
            03 CA-REQUEST-ID            PIC X(6).
+               88 CA-REQUEST-INQUIRE       VALUE 'INQCAT'.
+               88 CA-REQUEST-MAINTAIN      VALUE 'MAINTC'.
            03 CA-RETURN-CODE           PIC 9(2) DISPLAY.
+      *    CA-MESSAGE-NUMBER carries the code for the condition that
+      *    set CA-RETURN-CODE; CA-MESSAGE-VAR1 thru 4 are the
+      *    substitution values it was raised with.  DFH0XS1 resolves
+      *    the pair against the message text table (MSGTAB, see
+      *    DFH0XCP5) to build CA-RESPONSE-MESSAGE, so every caller
+      *    that raises a given message number gets the same wording,
+      *    and that wording can be changed without touching the
+      *    programs that raise it.  CA-RESPONSE-MESSAGE is still set
+      *    for callers that only ever display it.
+           03 CA-MESSAGE-NUMBER        PIC 9(4) DISPLAY.
+           03 CA-MESSAGE-VAR1          PIC X(10).
+           03 CA-MESSAGE-VAR2          PIC X(10).
+           03 CA-MESSAGE-VAR3          PIC X(10).
+           03 CA-MESSAGE-VAR4          PIC X(10).
            03 CA-RESPONSE-MESSAGE      PIC X(79).
       *    Fields used in Inquire Catalog
            03 CA-INQUIRE-REQUEST.
@@ -47,6 +72,21 @@
                    07 CA-ITEM-REF          PIC 9(4) DISPLAY.
                    07 CA-DESCRIPTION       PIC X(40).
                    07 CA-DEPARTMENT        PIC 9(3) DISPLAY.
-                   07 CA-COST              PIC X(6).
+                   07 CA-COST              PIC S9(9)V99 COMP-3.
+                   07 CA-CURRENCY-CODE     PIC X(3).
                    07 IN-STOCK             PIC 9(4) DISPLAY.
+      *    Fields used in Maintain Catalog (add/amend/delete an item) -
+      *    shares storage with CA-INQUIRE-REQUEST since the two
+      *    request types are never active in the COMMAREA at once
+           03 CA-MAINT-REQUEST REDEFINES CA-INQUIRE-REQUEST.
+               05 CA-MAINT-ACTION          PIC X(1).
+                   88 CA-MAINT-ADD-ITEM        VALUE 'A'.
+                   88 CA-MAINT-AMEND-ITEM      VALUE 'C'.
+                   88 CA-MAINT-DELETE-ITEM     VALUE 'D'.
+               05 CA-MAINT-ITEM-REF        PIC 9(4) DISPLAY.
+               05 CA-MAINT-DESCRIPTION     PIC X(40).
+               05 CA-MAINT-DEPARTMENT      PIC 9(3) DISPLAY.
+               05 CA-MAINT-COST            PIC S9(9)V99 COMP-3.
+               05 CA-MAINT-CURRENCY-CODE   PIC X(3).
+               05 CA-MAINT-IN-STOCK        PIC 9(4) DISPLAY.
 
