@@ -0,0 +1,524 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM NAME = DFH0XB2                                        *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Low stock by department alert report      *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *      "Restricted Materials of IBM"                             *
+      *      5655-Y04                                                  *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      Nightly batch job that scans the catalog master file,     *
+      *      flags every item whose IN-STOCK is below the reorder      *
+      *      threshold held for its CA-DEPARTMENT, and prints a        *
+      *      report of the flagged items grouped and subtotaled by     *
+      *      department so purchasing can reorder before a counter     *
+      *      stockout.  Department names and reorder thresholds are    *
+      *      read at startup from the department reference file        *
+      *      (DEPTFILE, see DFH0XCP8) into a working storage table,     *
+      *      so the heading line can show a department name instead    *
+      *      of a bare code and purchasing can add or re-threshold a    *
+      *      department without a program change.                      *
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XB2),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30414 710 260808 HDJWB   : BASE - LOW STOCK REPORT     *
+      *   $D1= I30416 710 260808 HDJWB   : AUDIT LOG EACH LOW ITEM     *
+      *   $D2= I30423 710 260808 HDJWB   : THRESHOLDS FROM DEPTFILE    *
+      *   $D3= I30426 710 260808 HDJWB   : OPEN CHECKS, AUDIT APPEND,  *
+      *                                     RETIRED DEPTS SKIPPED      *
+      *   $D4= I30429 710 260808 HDJWB   : CATALOG OPEN MOVED TO       *
+      *                                     1000-INITIALISE SO A       *
+      *                                     FAILED OPEN SKIPS THE SORT *
+      *   $D5= I30430 710 260808 HDJWB   : DEPARTMENT OPEN FAILURE NOW *
+      *                                     ABORTS THE RUN TOO         *
+      *   $D6= I30430 710 260808 HDJWB   : 8000-TERMINATE MOVED TO END *
+      *                                     OF FILE                    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DFH0XB2.
+       AUTHOR.        J W BILLINGS.
+       INSTALLATION.  CATALOG APPLICATION SUPPORT.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.               IBM-370.
+       OBJECT-COMPUTER.               IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE        ASSIGN TO CATFILE
+                  ORGANIZATION        INDEXED
+                  ACCESS MODE         SEQUENTIAL
+                  RECORD KEY          CA-ITEM-REF OF CATALOG-RECORD
+                  FILE STATUS         FS-CATALOG-FILE.
+
+           SELECT DEPARTMENT-FILE     ASSIGN TO DEPTFILE
+                  ORGANIZATION        INDEXED
+                  ACCESS MODE         SEQUENTIAL
+                  RECORD KEY          DEPT-CODE OF DEPARTMENT-RECORD
+                  FILE STATUS         FS-DEPARTMENT-FILE.
+
+           SELECT SORT-FILE           ASSIGN TO SORTWK1.
+
+           SELECT REPORT-FILE         ASSIGN TO LOWSTOCK
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-REPORT-FILE.
+
+           SELECT AUDIT-FILE          ASSIGN TO AUDITLOG
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-AUDIT-FILE.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp9.
+
+       FD  DEPARTMENT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp8.
+
+       SD  SORT-FILE.
+       01  SORT-RECORD.
+           03 SRT-DEPARTMENT           PIC 9(3).
+           03 SRT-ITEM-REF             PIC 9(4).
+           03 SRT-DESCRIPTION          PIC X(40).
+           03 SRT-IN-STOCK             PIC 9(4).
+           03 SRT-THRESHOLD            PIC 9(4).
+           03 SRT-DEPT-NAME            PIC X(20).
+
+       FD  REPORT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  REPORT-RECORD               PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp6.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  FS-CATALOG-FILE             PIC X(02) VALUE '00'.
+           88 CATALOG-FILE-OK              VALUE '00'.
+           88 CATALOG-FILE-EOF             VALUE '10'.
+
+       77  FS-REPORT-FILE              PIC X(02) VALUE '00'.
+           88 REPORT-FILE-OK                VALUE '00'.
+
+       77  FS-DEPARTMENT-FILE           PIC X(02) VALUE '00'.
+           88 DEPARTMENT-FILE-OK            VALUE '00'.
+           88 DEPARTMENT-FILE-EOF           VALUE '10'.
+
+       77  FS-AUDIT-FILE                PIC X(02) VALUE '00'.
+           88 AUDIT-FILE-OK                 VALUE '00'.
+           88 AUDIT-FILE-NOTCREATED          VALUE '35'.
+
+      *    Set once its file has actually been opened, so 8000-TERMINATE
+      *    closes only what 1000-INITIALISE actually succeeded in opening
+       77  WS-REPORT-OPEN-SW            PIC X(01) VALUE 'N'.
+           88 REPORT-FILE-OPEN               VALUE 'Y'.
+       77  WS-AUDIT-OPEN-SW             PIC X(01) VALUE 'N'.
+           88 AUDIT-FILE-OPEN                VALUE 'Y'.
+       77  WS-CATALOG-OPEN-SW           PIC X(01) VALUE 'N'.
+           88 CATALOG-FILE-OPEN              VALUE 'Y'.
+
+       77  WS-CURRENT-DATE              PIC 9(8).
+       77  WS-CURRENT-TIME              PIC 9(8).
+
+       77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88 END-OF-CATALOG               VALUE 'Y'.
+
+       77  WS-SORT-EOF-SWITCH          PIC X(01) VALUE 'N'.
+           88 END-OF-SORT                  VALUE 'Y'.
+
+       77  WS-FIRST-DEPT-SWITCH        PIC X(01) VALUE 'Y'.
+           88 FIRST-DEPT-BREAK             VALUE 'Y'.
+
+       77  WS-PREV-DEPARTMENT          PIC 9(3) VALUE ZERO.
+       77  WS-DEPT-LOW-COUNT           PIC 9(5) COMP VALUE ZERO.
+       77  WS-GRAND-LOW-COUNT          PIC 9(6) COMP VALUE ZERO.
+       77  WS-DEFAULT-THRESHOLD        PIC 9(4) COMP VALUE 10.
+       77  WS-DEFAULT-DEPT-NAME        PIC X(20)
+                                        VALUE 'UNKNOWN DEPARTMENT'.
+       77  WS-THRESHOLD-USED           PIC 9(4) COMP VALUE ZERO.
+       77  WS-DEPT-NAME-USED           PIC X(20) VALUE SPACES.
+       77  WS-DEPT-COUNT               PIC 9(3) COMP VALUE ZERO.
+
+      *    Department names and reorder thresholds, loaded at startup
+      *    from the department reference file (see DFH0XCP8) by
+      *    1300-LOAD-DEPARTMENT-TABLE rather than carried as literals.
+       01  WS-DEPARTMENT-TABLE.
+           03 WS-DEPT-ENTRY OCCURS 1 TO 200 TIMES
+                             DEPENDING ON WS-DEPT-COUNT
+                             INDEXED BY THR-IDX.
+               05 WT-DEPARTMENT         PIC 9(3).
+               05 WT-DEPT-NAME          PIC X(20).
+               05 WT-THRESHOLD          PIC 9(4).
+
+       01  WS-REPORT-LINE.
+           03 RL-ITEM-REF               PIC 9(4).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 RL-DESCRIPTION            PIC X(40).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 RL-IN-STOCK                PIC ZZZ9.
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 RL-THRESHOLD               PIC ZZZ9.
+           03 FILLER                    PIC X(13) VALUE SPACES.
+
+       01  WS-HEADING-LINE.
+           03 FILLER                    PIC X(14)
+                                         VALUE 'DEPARTMENT  = '.
+           03 HL-DEPARTMENT              PIC 9(3).
+           03 FILLER                    PIC X(02) VALUE SPACES.
+           03 HL-DEPT-NAME                PIC X(20).
+           03 FILLER                    PIC X(41) VALUE SPACES.
+
+       01  WS-SUBTOTAL-LINE.
+           03 FILLER                    PIC X(25)
+                              VALUE 'ITEMS BELOW THRESHOLD  = '.
+           03 ST-COUNT                   PIC ZZZZ9.
+           03 FILLER                    PIC X(50) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           03 FILLER                    PIC X(25)
+                              VALUE 'TOTAL LOW STOCK ITEMS  = '.
+           03 GT-COUNT                   PIC ZZZZZ9.
+           03 FILLER                    PIC X(49) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE
+               THRU 1000-INITIALISE-EXIT.
+
+           IF WS-EOF-SWITCH = 'N'
+               SORT SORT-FILE
+                   ASCENDING KEY SRT-DEPARTMENT SRT-ITEM-REF
+                   INPUT PROCEDURE  3000-SORT-INPUT
+                       THRU 3000-SORT-INPUT-EXIT
+                   OUTPUT PROCEDURE 4000-SORT-OUTPUT
+                       THRU 4000-SORT-OUTPUT-EXIT
+           END-IF.
+
+           PERFORM 8000-TERMINATE
+               THRU 8000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALISE - open the report and audit files, then     *
+      *    load the department reference table                         *
+      ******************************************************************
+       1000-INITIALISE.
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT REPORT-FILE-OK
+               DISPLAY 'DFH0XB2 - REPORT OPEN FAILED '
+                   FS-REPORT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-REPORT-OPEN-SW.
+
+           PERFORM 1150-OPEN-AUDIT-FILE
+               THRU 1150-OPEN-AUDIT-FILE-EXIT.
+           IF WS-EOF-SWITCH = 'Y'
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+
+           OPEN INPUT CATALOG-FILE.
+           IF NOT CATALOG-FILE-OK
+               DISPLAY 'DFH0XB2 - CATALOG OPEN FAILED '
+                   FS-CATALOG-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-CATALOG-OPEN-SW.
+
+           PERFORM 1300-LOAD-DEPARTMENT-TABLE
+               THRU 1300-LOAD-DEPARTMENT-TABLE-EXIT.
+
+       1000-INITIALISE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1150-OPEN-AUDIT-FILE - open the shared audit log for append. *
+      *    AUDITLOG is written by all four batch jobs in a night's      *
+      *    chain; OPEN EXTEND appends rather than truncating it, and    *
+      *    the file is only created OUTPUT the first time any of those  *
+      *    jobs ever runs (FILE STATUS 35 on the EXTEND attempt)        *
+      ******************************************************************
+       1150-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-OK
+               MOVE 'Y' TO WS-AUDIT-OPEN-SW
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+
+           IF NOT AUDIT-FILE-NOTCREATED
+               DISPLAY 'DFH0XB2 - AUDIT OPEN FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'DFH0XB2 - AUDIT CREATE FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'DFH0XB2 - AUDIT OPEN FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-AUDIT-OPEN-SW.
+
+       1150-OPEN-AUDIT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1300-LOAD-DEPARTMENT-TABLE - read the department reference  *
+      *    file once, start to finish, into WS-DEPARTMENT-TABLE         *
+      ******************************************************************
+       1300-LOAD-DEPARTMENT-TABLE.
+           MOVE ZERO TO WS-DEPT-COUNT.
+
+           OPEN INPUT DEPARTMENT-FILE.
+           IF NOT DEPARTMENT-FILE-OK
+               DISPLAY 'DFH0XB2 - DEPARTMENT OPEN FAILED '
+                   FS-DEPARTMENT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1300-LOAD-DEPARTMENT-TABLE-EXIT
+           END-IF.
+
+           PERFORM 1310-LOAD-DEPARTMENT-ENTRY
+               THRU 1310-LOAD-DEPARTMENT-ENTRY-EXIT
+               UNTIL DEPARTMENT-FILE-EOF
+               OR WS-DEPT-COUNT = 200.
+
+           CLOSE DEPARTMENT-FILE.
+
+       1300-LOAD-DEPARTMENT-TABLE-EXIT.
+           EXIT.
+
+       1310-LOAD-DEPARTMENT-ENTRY.
+           READ DEPARTMENT-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO FS-DEPARTMENT-FILE
+                   GO TO 1310-LOAD-DEPARTMENT-ENTRY-EXIT
+           END-READ.
+
+           IF NOT DEPARTMENT-FILE-OK
+               GO TO 1310-LOAD-DEPARTMENT-ENTRY-EXIT
+           END-IF.
+
+      *    a retired department is left out of the table entirely, so
+      *    its threshold/name lookup falls back to the default rather
+      *    than treating it as still active
+           IF DEPT-INACTIVE OF DEPARTMENT-RECORD
+               GO TO 1310-LOAD-DEPARTMENT-ENTRY-EXIT
+           END-IF.
+
+           ADD 1 TO WS-DEPT-COUNT.
+           MOVE DEPT-CODE              OF DEPARTMENT-RECORD
+                                   TO WT-DEPARTMENT (WS-DEPT-COUNT).
+           MOVE DEPT-NAME              OF DEPARTMENT-RECORD
+                                   TO WT-DEPT-NAME (WS-DEPT-COUNT).
+           MOVE DEPT-REORDER-THRESHOLD OF DEPARTMENT-RECORD
+                                   TO WT-THRESHOLD (WS-DEPT-COUNT).
+
+       1310-LOAD-DEPARTMENT-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-SORT-INPUT - scan the catalog, release every item      *
+      *    that is below its department's reorder threshold            *
+      ******************************************************************
+       3000-SORT-INPUT.
+           PERFORM 3100-RELEASE-LOW-STOCK
+               THRU 3100-RELEASE-LOW-STOCK-EXIT
+               UNTIL END-OF-CATALOG.
+
+       3000-SORT-INPUT-EXIT.
+           EXIT.
+
+       3100-RELEASE-LOW-STOCK.
+           READ CATALOG-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   GO TO 3100-RELEASE-LOW-STOCK-EXIT
+           END-READ.
+
+           IF NOT CATALOG-FILE-OK AND NOT CATALOG-FILE-EOF
+               DISPLAY 'DFH0XB2 - CATALOG READ ERROR '
+                   FS-CATALOG-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 3100-RELEASE-LOW-STOCK-EXIT
+           END-IF.
+
+           PERFORM 3200-LOOKUP-THRESHOLD
+               THRU 3200-LOOKUP-THRESHOLD-EXIT.
+
+           IF IN-STOCK OF CATALOG-RECORD < WS-THRESHOLD-USED
+               MOVE CA-DEPARTMENT  OF CATALOG-RECORD
+                                   TO SRT-DEPARTMENT
+               MOVE CA-ITEM-REF    OF CATALOG-RECORD
+                                   TO SRT-ITEM-REF
+               MOVE CA-DESCRIPTION OF CATALOG-RECORD
+                                   TO SRT-DESCRIPTION
+               MOVE IN-STOCK       OF CATALOG-RECORD
+                                   TO SRT-IN-STOCK
+               MOVE WS-THRESHOLD-USED
+                                   TO SRT-THRESHOLD
+               MOVE WS-DEPT-NAME-USED
+                                   TO SRT-DEPT-NAME
+               RELEASE SORT-RECORD
+           END-IF.
+
+       3100-RELEASE-LOW-STOCK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3200-LOOKUP-THRESHOLD - find the reorder threshold for the  *
+      *    item's department, defaulting when the department is not   *
+      *    in the starter table                                        *
+      ******************************************************************
+       3200-LOOKUP-THRESHOLD.
+           MOVE WS-DEFAULT-THRESHOLD TO WS-THRESHOLD-USED.
+           MOVE WS-DEFAULT-DEPT-NAME TO WS-DEPT-NAME-USED.
+
+           SET THR-IDX TO 1.
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WT-DEPARTMENT (THR-IDX) =
+                       CA-DEPARTMENT OF CATALOG-RECORD
+                   MOVE WT-THRESHOLD (THR-IDX) TO WS-THRESHOLD-USED
+                   MOVE WT-DEPT-NAME (THR-IDX) TO WS-DEPT-NAME-USED
+           END-SEARCH.
+
+       3200-LOOKUP-THRESHOLD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4000-SORT-OUTPUT - print the grouped/subtotaled report      *
+      ******************************************************************
+       4000-SORT-OUTPUT.
+           PERFORM 4100-RETURN-SORTED-RECORD
+               THRU 4100-RETURN-SORTED-RECORD-EXIT
+               UNTIL END-OF-SORT.
+
+           IF NOT FIRST-DEPT-BREAK
+               PERFORM 4300-PRINT-SUBTOTAL
+                   THRU 4300-PRINT-SUBTOTAL-EXIT
+           END-IF.
+
+           MOVE WS-GRAND-LOW-COUNT TO GT-COUNT.
+           MOVE WS-GRAND-TOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       4000-SORT-OUTPUT-EXIT.
+           EXIT.
+
+       4100-RETURN-SORTED-RECORD.
+           RETURN SORT-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF-SWITCH
+                   GO TO 4100-RETURN-SORTED-RECORD-EXIT
+           END-RETURN.
+
+           IF FIRST-DEPT-BREAK OR
+              SRT-DEPARTMENT NOT = WS-PREV-DEPARTMENT
+               IF NOT FIRST-DEPT-BREAK
+                   PERFORM 4300-PRINT-SUBTOTAL
+                       THRU 4300-PRINT-SUBTOTAL-EXIT
+               END-IF
+               MOVE 'N' TO WS-FIRST-DEPT-SWITCH
+               MOVE ZERO TO WS-DEPT-LOW-COUNT
+               MOVE SRT-DEPARTMENT TO WS-PREV-DEPARTMENT
+               MOVE SRT-DEPARTMENT TO HL-DEPARTMENT
+               MOVE SRT-DEPT-NAME  TO HL-DEPT-NAME
+               MOVE WS-HEADING-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+
+           MOVE SRT-ITEM-REF    TO RL-ITEM-REF.
+           MOVE SRT-DESCRIPTION TO RL-DESCRIPTION.
+           MOVE SRT-IN-STOCK    TO RL-IN-STOCK.
+           MOVE SRT-THRESHOLD   TO RL-THRESHOLD.
+           MOVE WS-REPORT-LINE  TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           PERFORM 4200-WRITE-AUDIT-RECORD
+               THRU 4200-WRITE-AUDIT-RECORD-EXIT.
+
+           ADD 1 TO WS-DEPT-LOW-COUNT.
+           ADD 1 TO WS-GRAND-LOW-COUNT.
+
+       4100-RETURN-SORTED-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    4200-WRITE-AUDIT-RECORD - audit row for each low stock item *
+      ******************************************************************
+       4200-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE WS-CURRENT-DATE     TO AUD-DATE.
+           MOVE WS-CURRENT-TIME     TO AUD-TIME.
+           MOVE 'BAT2'              TO AUD-TERMINAL-ID.
+           MOVE 'DFH0XB2'           TO AUD-USER-ID.
+           MOVE 'LOWSTK'            TO AUD-REQUEST-ID.
+           MOVE SRT-ITEM-REF        TO AUD-ITEM-REF.
+           MOVE 00                  TO AUD-RETURN-CODE.
+
+           WRITE AUDIT-RECORD.
+
+       4200-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+       4300-PRINT-SUBTOTAL.
+           MOVE WS-DEPT-LOW-COUNT TO ST-COUNT.
+           MOVE WS-SUBTOTAL-LINE TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       4300-PRINT-SUBTOTAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE - close what 1000-INITIALISE opened           *
+      ******************************************************************
+       8000-TERMINATE.
+           IF REPORT-FILE-OPEN
+               CLOSE REPORT-FILE
+           END-IF.
+           IF AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+           END-IF.
+           IF CATALOG-FILE-OPEN
+               CLOSE CATALOG-FILE
+           END-IF.
+
+       8000-TERMINATE-EXIT.
+           EXIT.
