@@ -0,0 +1,523 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM NAME = DFH0XB4                                        *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Stock reconciliation against physical      *
+      *                     count extract                               *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *      "Restricted Materials of IBM"                             *
+      *      5655-Y04                                                  *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      Reads a physical inventory count extract, keyed by        *
+      *      CA-ITEM-REF, one record per item counted on the floor.     *
+      *      For each count, looks the item up on the live catalog      *
+      *      master file by CA-ITEM-REF and compares the counted        *
+      *      quantity against CA-CAT-ITEM's IN-STOCK.  Every item       *
+      *      where the two disagree - or that was counted but is not    *
+      *      on the catalog at all - is written to the variance         *
+      *      report, so shrinkage and data-entry errors surface         *
+      *      straight after a stocktake instead of in a spreadsheet     *
+      *      days later.  The department reference file (DEPTFILE,      *
+      *      see DFH0XCP8) is read at startup into a working storage     *
+      *      table so the report can show a department name rather      *
+      *      than a bare code.                                           *
+      *                                                                *
+      *      The count extract drives this job, not the catalog, so    *
+      *      it is a single pass over however many items were          *
+      *      counted rather than an unpaged walk of the whole catalog   *
+      *      - the checkpoint/restart mechanism added to the catalog    *
+      *      browse path for DFH0XB1/DFH0XB3 does not apply here.       *
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XB4),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30424 710 260808 HDJWB   : BASE - STOCK RECONCILIATION *
+      *   $D1= I30426 710 260808 HDJWB   : DEPT NAME ON VARIANCE LINE, *
+      *                                     AUDIT APPEND, OPEN CHECKS  *
+      *   $D2= I30430 710 260808 HDJWB   : DEPARTMENT OPEN FAILURE NOW *
+      *                                     ABORTS THE RUN TOO         *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DFH0XB4.
+       AUTHOR.        J W BILLINGS.
+       INSTALLATION.  CATALOG APPLICATION SUPPORT.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.               IBM-370.
+       OBJECT-COMPUTER.               IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE        ASSIGN TO CATFILE
+                  ORGANIZATION        INDEXED
+                  ACCESS MODE         RANDOM
+                  RECORD KEY          CA-ITEM-REF OF CATALOG-RECORD
+                  FILE STATUS         FS-CATALOG-FILE.
+
+           SELECT COUNT-FILE          ASSIGN TO PHYSCNT
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-COUNT-FILE.
+
+           SELECT DEPARTMENT-FILE     ASSIGN TO DEPTFILE
+                  ORGANIZATION        INDEXED
+                  ACCESS MODE         SEQUENTIAL
+                  RECORD KEY          DEPT-CODE OF DEPARTMENT-RECORD
+                  FILE STATUS         FS-DEPARTMENT-FILE.
+
+           SELECT VARIANCE-FILE       ASSIGN TO VARRPT
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-VARIANCE-FILE.
+
+           SELECT AUDIT-FILE          ASSIGN TO AUDITLOG
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-AUDIT-FILE.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp9.
+
+       FD  COUNT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  COUNT-RECORD.
+           03 PC-ITEM-REF               PIC 9(4).
+           03 PC-COUNTED-STOCK          PIC 9(4).
+
+       FD  DEPARTMENT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp8.
+
+       FD  VARIANCE-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  VARIANCE-RECORD               PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp6.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  FS-CATALOG-FILE             PIC X(02) VALUE '00'.
+           88 CATALOG-FILE-OK              VALUE '00'.
+           88 CATALOG-FILE-NOTFND          VALUE '23'.
+
+       77  FS-COUNT-FILE                PIC X(02) VALUE '00'.
+           88 COUNT-FILE-OK                 VALUE '00'.
+
+       77  FS-VARIANCE-FILE             PIC X(02) VALUE '00'.
+           88 VARIANCE-FILE-OK              VALUE '00'.
+
+       77  FS-AUDIT-FILE                PIC X(02) VALUE '00'.
+           88 AUDIT-FILE-OK                 VALUE '00'.
+           88 AUDIT-FILE-NOTCREATED          VALUE '35'.
+
+       77  FS-DEPARTMENT-FILE            PIC X(02) VALUE '00'.
+           88 DEPARTMENT-FILE-OK             VALUE '00'.
+           88 DEPARTMENT-FILE-EOF            VALUE '10'.
+
+       77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88 END-OF-COUNTS                VALUE 'Y'.
+
+      *    Set once its file has actually been opened, so 8000-TERMINATE
+      *    closes only what 1000-INITIALISE actually succeeded in opening
+       77  WS-CATALOG-OPEN-SW          PIC X(01) VALUE 'N'.
+           88 CATALOG-FILE-OPEN             VALUE 'Y'.
+       77  WS-COUNT-OPEN-SW            PIC X(01) VALUE 'N'.
+           88 COUNT-FILE-OPEN                VALUE 'Y'.
+       77  WS-VARIANCE-OPEN-SW         PIC X(01) VALUE 'N'.
+           88 VARIANCE-FILE-OPEN             VALUE 'Y'.
+       77  WS-AUDIT-OPEN-SW            PIC X(01) VALUE 'N'.
+           88 AUDIT-FILE-OPEN                VALUE 'Y'.
+
+       77  WS-DEFAULT-DEPT-NAME        PIC X(20)
+                                        VALUE 'UNKNOWN DEPARTMENT'.
+       77  WS-DEPT-NAME-USED           PIC X(20) VALUE SPACES.
+       77  WS-DEPT-COUNT               PIC 9(3) COMP VALUE ZERO.
+
+      *    Department names, loaded at startup from the department
+      *    reference file (see DFH0XCP8) so the variance report can
+      *    show a name instead of a bare department code
+       01  WS-DEPARTMENT-TABLE.
+           03 WS-DEPT-ENTRY OCCURS 1 TO 200 TIMES
+                             DEPENDING ON WS-DEPT-COUNT
+                             INDEXED BY THR-IDX.
+               05 WT-DEPARTMENT         PIC 9(3).
+               05 WT-DEPT-NAME          PIC X(20).
+
+       77  WS-CURRENT-DATE              PIC 9(8).
+       77  WS-CURRENT-TIME              PIC 9(8).
+
+       77  WS-ON-CATALOG-SWITCH        PIC X(01) VALUE 'Y'.
+           88 ITEM-ON-CATALOG              VALUE 'Y'.
+
+       77  WS-SYSTEM-STOCK              PIC S9(5) COMP VALUE ZERO.
+       77  WS-DEPARTMENT                PIC 9(3) VALUE ZERO.
+       77  WS-DIFFERENCE                PIC S9(5) COMP VALUE ZERO.
+       77  WS-ITEMS-COUNTED             PIC 9(07) COMP VALUE ZERO.
+       77  WS-ITEMS-VARIANT             PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-VARIANCE-LINE.
+           03 VL-ITEM-REF                PIC 9(4).
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 VL-DEPARTMENT               PIC 9(3).
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 VL-DEPT-NAME                PIC X(20).
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 VL-COUNTED-STOCK            PIC ZZZ9.
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 VL-SYSTEM-STOCK             PIC ----9.
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 VL-DIFFERENCE               PIC ----9.
+           03 FILLER                     PIC X(02) VALUE SPACES.
+           03 VL-REMARKS                  PIC X(17).
+           03 FILLER                     PIC X(01) VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           03 FILLER                     PIC X(27)
+                               VALUE 'TOTAL ITEMS WITH VARIANCE='.
+           03 GT-COUNT                    PIC ZZZZZ9.
+           03 FILLER                     PIC X(47) VALUE SPACES.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE
+               THRU 1000-INITIALISE-EXIT.
+
+           PERFORM 2000-PROCESS-COUNT
+               THRU 2000-PROCESS-COUNT-EXIT
+               UNTIL END-OF-COUNTS.
+
+           PERFORM 8000-TERMINATE
+               THRU 8000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALISE - open the catalog, the count extract, the  *
+      *    variance report and the audit log                           *
+      ******************************************************************
+       1000-INITIALISE.
+           OPEN INPUT CATALOG-FILE.
+           IF NOT CATALOG-FILE-OK
+               DISPLAY 'DFH0XB4 - CATALOG OPEN FAILED '
+                   FS-CATALOG-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-CATALOG-OPEN-SW.
+
+           OPEN INPUT COUNT-FILE.
+           IF NOT COUNT-FILE-OK
+               DISPLAY 'DFH0XB4 - COUNT FILE OPEN FAILED '
+                   FS-COUNT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-COUNT-OPEN-SW.
+
+           OPEN OUTPUT VARIANCE-FILE.
+           IF NOT VARIANCE-FILE-OK
+               DISPLAY 'DFH0XB4 - VARIANCE OPEN FAILED '
+                   FS-VARIANCE-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-VARIANCE-OPEN-SW.
+
+           PERFORM 1150-OPEN-AUDIT-FILE
+               THRU 1150-OPEN-AUDIT-FILE-EXIT.
+           IF WS-EOF-SWITCH = 'Y'
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+
+           PERFORM 1300-LOAD-DEPARTMENT-TABLE
+               THRU 1300-LOAD-DEPARTMENT-TABLE-EXIT.
+
+       1000-INITIALISE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1150-OPEN-AUDIT-FILE - open the shared audit log for append. *
+      *    AUDITLOG is written by all four batch jobs in a night's      *
+      *    chain; OPEN EXTEND appends rather than truncating it, and    *
+      *    the file is only created OUTPUT the first time any of those  *
+      *    jobs ever runs (FILE STATUS 35 on the EXTEND attempt)        *
+      ******************************************************************
+       1150-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-OK
+               MOVE 'Y' TO WS-AUDIT-OPEN-SW
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+
+           IF NOT AUDIT-FILE-NOTCREATED
+               DISPLAY 'DFH0XB4 - AUDIT OPEN FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'DFH0XB4 - AUDIT CREATE FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'DFH0XB4 - AUDIT OPEN FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-AUDIT-OPEN-SW.
+
+       1150-OPEN-AUDIT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1300-LOAD-DEPARTMENT-TABLE - read the department reference  *
+      *    file once, start to finish, into WS-DEPARTMENT-TABLE.        *
+      *    Retired departments (DEPT-INACTIVE) are left out, the same   *
+      *    as DFH0XB2's load of this table                              *
+      ******************************************************************
+       1300-LOAD-DEPARTMENT-TABLE.
+           MOVE ZERO TO WS-DEPT-COUNT.
+
+           OPEN INPUT DEPARTMENT-FILE.
+           IF NOT DEPARTMENT-FILE-OK
+               DISPLAY 'DFH0XB4 - DEPARTMENT OPEN FAILED '
+                   FS-DEPARTMENT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1300-LOAD-DEPARTMENT-TABLE-EXIT
+           END-IF.
+
+           PERFORM 1310-LOAD-DEPARTMENT-ENTRY
+               THRU 1310-LOAD-DEPARTMENT-ENTRY-EXIT
+               UNTIL DEPARTMENT-FILE-EOF
+               OR WS-DEPT-COUNT = 200.
+
+           CLOSE DEPARTMENT-FILE.
+
+       1300-LOAD-DEPARTMENT-TABLE-EXIT.
+           EXIT.
+
+       1310-LOAD-DEPARTMENT-ENTRY.
+           READ DEPARTMENT-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO FS-DEPARTMENT-FILE
+                   GO TO 1310-LOAD-DEPARTMENT-ENTRY-EXIT
+           END-READ.
+
+           IF NOT DEPARTMENT-FILE-OK
+               GO TO 1310-LOAD-DEPARTMENT-ENTRY-EXIT
+           END-IF.
+
+           IF DEPT-INACTIVE OF DEPARTMENT-RECORD
+               GO TO 1310-LOAD-DEPARTMENT-ENTRY-EXIT
+           END-IF.
+
+           ADD 1 TO WS-DEPT-COUNT.
+           MOVE DEPT-CODE              OF DEPARTMENT-RECORD
+                                   TO WT-DEPARTMENT (WS-DEPT-COUNT).
+           MOVE DEPT-NAME              OF DEPARTMENT-RECORD
+                                   TO WT-DEPT-NAME (WS-DEPT-COUNT).
+
+       1310-LOAD-DEPARTMENT-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-COUNT - read one counted item, match it         *
+      *    against the catalog and write a variance line if they       *
+      *    disagree                                                     *
+      ******************************************************************
+       2000-PROCESS-COUNT.
+           READ COUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   GO TO 2000-PROCESS-COUNT-EXIT
+           END-READ.
+
+           IF NOT COUNT-FILE-OK
+               DISPLAY 'DFH0XB4 - COUNT FILE READ ERROR '
+                   FS-COUNT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-PROCESS-COUNT-EXIT
+           END-IF.
+
+           ADD 1 TO WS-ITEMS-COUNTED.
+
+           PERFORM 2100-LOOKUP-CATALOG-ITEM
+               THRU 2100-LOOKUP-CATALOG-ITEM-EXIT.
+
+           IF ITEM-ON-CATALOG
+               SUBTRACT WS-SYSTEM-STOCK FROM PC-COUNTED-STOCK
+                   GIVING WS-DIFFERENCE
+           ELSE
+               MOVE PC-COUNTED-STOCK TO WS-DIFFERENCE
+           END-IF.
+
+           IF WS-DIFFERENCE NOT = ZERO OR NOT ITEM-ON-CATALOG
+               PERFORM 2200-WRITE-VARIANCE-LINE
+                   THRU 2200-WRITE-VARIANCE-LINE-EXIT
+               ADD 1 TO WS-ITEMS-VARIANT
+           END-IF.
+
+           PERFORM 2300-WRITE-AUDIT-RECORD
+               THRU 2300-WRITE-AUDIT-RECORD-EXIT.
+
+       2000-PROCESS-COUNT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-LOOKUP-CATALOG-ITEM - random read of the catalog by    *
+      *    the counted item's CA-ITEM-REF                               *
+      ******************************************************************
+       2100-LOOKUP-CATALOG-ITEM.
+           MOVE 'Y' TO WS-ON-CATALOG-SWITCH.
+           MOVE PC-ITEM-REF TO CA-ITEM-REF OF CATALOG-RECORD.
+
+           READ CATALOG-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-ON-CATALOG-SWITCH
+           END-READ.
+
+           IF NOT CATALOG-FILE-OK AND NOT CATALOG-FILE-NOTFND
+               DISPLAY 'DFH0XB4 - CATALOG READ ERROR '
+                   FS-CATALOG-FILE
+               MOVE 'N' TO WS-ON-CATALOG-SWITCH
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+
+           IF ITEM-ON-CATALOG
+               MOVE IN-STOCK      OF CATALOG-RECORD TO WS-SYSTEM-STOCK
+               MOVE CA-DEPARTMENT OF CATALOG-RECORD TO WS-DEPARTMENT
+           ELSE
+               MOVE ZERO TO WS-SYSTEM-STOCK
+               MOVE ZERO TO WS-DEPARTMENT
+           END-IF.
+
+           PERFORM 2150-LOOKUP-DEPARTMENT-NAME
+               THRU 2150-LOOKUP-DEPARTMENT-NAME-EXIT.
+
+       2100-LOOKUP-CATALOG-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2150-LOOKUP-DEPARTMENT-NAME - find the name for the item's  *
+      *    department, defaulting when it is not in the table (not on  *
+      *    the catalog, retired, or not on the department file at all) *
+      ******************************************************************
+       2150-LOOKUP-DEPARTMENT-NAME.
+           MOVE WS-DEFAULT-DEPT-NAME TO WS-DEPT-NAME-USED.
+
+           SET THR-IDX TO 1.
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WT-DEPARTMENT (THR-IDX) = WS-DEPARTMENT
+                   MOVE WT-DEPT-NAME (THR-IDX) TO WS-DEPT-NAME-USED
+           END-SEARCH.
+
+       2150-LOOKUP-DEPARTMENT-NAME-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-WRITE-VARIANCE-LINE - print one line for an item whose *
+      *    count disagrees with the catalog, or that is not on it      *
+      ******************************************************************
+       2200-WRITE-VARIANCE-LINE.
+           MOVE PC-ITEM-REF        TO VL-ITEM-REF.
+           MOVE WS-DEPARTMENT      TO VL-DEPARTMENT.
+           MOVE WS-DEPT-NAME-USED  TO VL-DEPT-NAME.
+           MOVE PC-COUNTED-STOCK   TO VL-COUNTED-STOCK.
+           MOVE WS-SYSTEM-STOCK    TO VL-SYSTEM-STOCK.
+           MOVE WS-DIFFERENCE      TO VL-DIFFERENCE.
+
+           IF ITEM-ON-CATALOG
+               MOVE SPACES TO VL-REMARKS
+           ELSE
+               MOVE 'NOT ON CATALOG' TO VL-REMARKS
+           END-IF.
+
+           MOVE WS-VARIANCE-LINE TO VARIANCE-RECORD.
+           WRITE VARIANCE-RECORD.
+
+       2200-WRITE-VARIANCE-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2300-WRITE-AUDIT-RECORD - one audit row per item compared,  *
+      *    return code 00 when found on the catalog, 04 when not       *
+      ******************************************************************
+       2300-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE WS-CURRENT-DATE  TO AUD-DATE.
+           MOVE WS-CURRENT-TIME  TO AUD-TIME.
+           MOVE 'BAT4'           TO AUD-TERMINAL-ID.
+           MOVE 'DFH0XB4'        TO AUD-USER-ID.
+           MOVE 'STKREC'         TO AUD-REQUEST-ID.
+           MOVE PC-ITEM-REF      TO AUD-ITEM-REF.
+
+           IF ITEM-ON-CATALOG
+               MOVE 00 TO AUD-RETURN-CODE
+           ELSE
+               MOVE 04 TO AUD-RETURN-CODE
+           END-IF.
+
+           WRITE AUDIT-RECORD.
+
+       2300-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE - print the grand total, close the files     *
+      ******************************************************************
+       8000-TERMINATE.
+           IF VARIANCE-FILE-OPEN
+               MOVE WS-ITEMS-VARIANT TO GT-COUNT
+               MOVE WS-GRAND-TOTAL-LINE TO VARIANCE-RECORD
+               WRITE VARIANCE-RECORD
+           END-IF.
+
+           IF CATALOG-FILE-OPEN
+               CLOSE CATALOG-FILE
+           END-IF.
+           IF COUNT-FILE-OPEN
+               CLOSE COUNT-FILE
+           END-IF.
+           IF VARIANCE-FILE-OPEN
+               CLOSE VARIANCE-FILE
+           END-IF.
+           IF AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+           END-IF.
+
+           DISPLAY 'DFH0XB4 - ITEMS COUNTED: ' WS-ITEMS-COUNTED.
+           DISPLAY 'DFH0XB4 - ITEMS WITH VARIANCE: ' WS-ITEMS-VARIANT.
+
+       8000-TERMINATE-EXIT.
+           EXIT.
