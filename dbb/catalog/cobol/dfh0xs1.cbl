@@ -0,0 +1,167 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM NAME = DFH0XS1                                        *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Message text lookup and substitution       *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *      "Restricted Materials of IBM"                             *
+      *      5655-Y04                                                  *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      Called with a CA-MESSAGE-NUMBER and up to four            *
+      *      CA-MESSAGE-VAR substitution values (see DFH0XCP3) and      *
+      *      returns the finished CA-RESPONSE-MESSAGE text.  The        *
+      *      wording for each message number lives in exactly one       *
+      *      place, the message text table (MSGTAB, see DFH0XCP5),      *
+      *      so the same condition always reads the same way no        *
+      *      matter which program raised it, and the wording can be     *
+      *      changed - or translated - by maintaining that table        *
+      *      alone, without touching any calling program.               *
+      *                                                                *
+      *      Each row of MSGTAB carries up to four ten character        *
+      *      substitution slots, written in MSG-TEXT as the literal     *
+      *      tokens '%%VAR1%%  ', '%%VAR2%%  ', '%%VAR3%%  ' and        *
+      *      '%%VAR4%%  '.  Each token is replaced in place by the      *
+      *      matching LS-MESSAGE-VAR value, so message text and         *
+      *      substitution values stay fixed length throughout and no    *
+      *      re-justification of the surrounding text is needed.        *
+      *                                                                *
+      *      If LS-MESSAGE-NUMBER is not on the table, a generic         *
+      *      "message not found" text is returned instead so that a     *
+      *      caller never receives a blank CA-RESPONSE-MESSAGE.          *
+      *                                                                *
+      * LINKAGE =                                                       *
+      *      CALL 'DFH0XS1' USING LS-MESSAGE-PARMS.                     *
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XS1),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30420 710 260808 HDJWB   : BASE - MESSAGE SUBSTITUTION *
+      *   $D1= I30429 710 260808 HDJWB   : CHECK MSGTAB OPEN STATUS    *
+      *                                     BEFORE READ/CLOSE          *
+      *   $D2= I30430 710 260808 HDJWB   : FS-MESSAGE-FILE NOW VALUE   *
+      *                                     '00' LIKE ITS PEERS        *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DFH0XS1.
+       AUTHOR.        J W BILLINGS.
+       INSTALLATION.  CATALOG APPLICATION SUPPORT.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.               IBM-370.
+       OBJECT-COMPUTER.               IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGE-FILE        ASSIGN TO MSGTAB
+                  ORGANIZATION        INDEXED
+                  ACCESS MODE         RANDOM
+                  RECORD KEY          MSG-NUMBER OF MESSAGE-RECORD
+                  FILE STATUS         FS-MESSAGE-FILE.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MESSAGE-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp5.
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *    File status and switches
+      ******************************************************************
+       77  FS-MESSAGE-FILE             PIC X(02) VALUE '00'.
+           88 MESSAGE-FILE-OK              VALUE '00'.
+           88 MESSAGE-FILE-NOT-FOUND       VALUE '23'.
+
+       77  WS-MESSAGE-OPEN-SW          PIC X(01) VALUE 'N'.
+           88 MESSAGE-FILE-OPEN            VALUE 'Y'.
+
+      ******************************************************************
+      *    Working copy of the message text, substituted in place
+      ******************************************************************
+       01  WS-MESSAGE-TEXT              PIC X(79).
+
+      ******************************************************************
+      *    Default text used when the message number is not found
+      ******************************************************************
+       01  WS-NOT-FOUND-TEXT            PIC X(79) VALUE
+           'MESSAGE NOT FOUND ON MESSAGE TEXT TABLE'.
+
+      ******************************************************************
+      *    Linkage section - passed by the calling program
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LS-MESSAGE-PARMS.
+           03 LS-MESSAGE-NUMBER        PIC 9(4) DISPLAY.
+           03 LS-MESSAGE-VAR1          PIC X(10).
+           03 LS-MESSAGE-VAR2          PIC X(10).
+           03 LS-MESSAGE-VAR3          PIC X(10).
+           03 LS-MESSAGE-VAR4          PIC X(10).
+           03 LS-RESPONSE-MESSAGE      PIC X(79).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LS-MESSAGE-PARMS.
+      ******************************************************************
+      *    0000-MAINLINE                                                *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-LOOKUP-MESSAGE
+              THRU 1000-LOOKUP-MESSAGE-EXIT.
+           PERFORM 2000-SUBSTITUTE-VARS
+              THRU 2000-SUBSTITUTE-VARS-EXIT.
+           MOVE WS-MESSAGE-TEXT TO LS-RESPONSE-MESSAGE.
+           GOBACK.
+
+      ******************************************************************
+      *    1000-LOOKUP-MESSAGE - read MSGTAB for the message number    *
+      ******************************************************************
+       1000-LOOKUP-MESSAGE.
+           MOVE WS-NOT-FOUND-TEXT TO WS-MESSAGE-TEXT.
+
+           OPEN INPUT MESSAGE-FILE.
+           IF NOT MESSAGE-FILE-OK
+               DISPLAY 'DFH0XS1 - MESSAGE-FILE OPEN FAILED '
+                   FS-MESSAGE-FILE
+               GO TO 1000-LOOKUP-MESSAGE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-MESSAGE-OPEN-SW.
+
+           MOVE LS-MESSAGE-NUMBER TO MSG-NUMBER.
+           READ MESSAGE-FILE
+               INVALID KEY
+                   MOVE '23' TO FS-MESSAGE-FILE
+           END-READ.
+           IF MESSAGE-FILE-OK
+               MOVE MSG-TEXT TO WS-MESSAGE-TEXT
+           END-IF.
+
+           IF MESSAGE-FILE-OPEN
+               CLOSE MESSAGE-FILE
+           END-IF.
+       1000-LOOKUP-MESSAGE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-SUBSTITUTE-VARS - replace each %%VARn%%   token with   *
+      *    the matching substitution value passed by the caller        *
+      ******************************************************************
+       2000-SUBSTITUTE-VARS.
+           INSPECT WS-MESSAGE-TEXT REPLACING ALL '%%VAR1%%  '
+               BY LS-MESSAGE-VAR1.
+           INSPECT WS-MESSAGE-TEXT REPLACING ALL '%%VAR2%%  '
+               BY LS-MESSAGE-VAR2.
+           INSPECT WS-MESSAGE-TEXT REPLACING ALL '%%VAR3%%  '
+               BY LS-MESSAGE-VAR3.
+           INSPECT WS-MESSAGE-TEXT REPLACING ALL '%%VAR4%%  '
+               BY LS-MESSAGE-VAR4.
+       2000-SUBSTITUTE-VARS-EXIT.
+           EXIT.
