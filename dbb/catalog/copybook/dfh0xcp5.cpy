@@ -0,0 +1,35 @@
+      ******************************************************************
+      *                                                                *
+      * CONTROL BLOCK NAME = DFH0XCP5                                  *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Catalog message text table record         *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *      "Restricted Materials of IBM"                             *
+      *      5655-Y04                                                  *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      One row per message number on the message text table      *
+      *      (MSGTAB), keyed on MSG-NUMBER.  MSG-TEXT carries up to     *
+      *      four substitution slots, written as the ten character     *
+      *      tokens '%%VAR1%%  ', '%%VAR2%%  ', '%%VAR3%%  ' and        *
+      *      '%%VAR4%%  ', which DFH0XS1 replaces with CA-MESSAGE-VAR1  *
+      *      through CA-MESSAGE-VAR4 from DFH0XCP3 when it builds       *
+      *      CA-RESPONSE-MESSAGE for a given CA-MESSAGE-NUMBER.  Every   *
+      *      caller that raises message number nnnn gets the same      *
+      *      wording, and the wording can be changed - or translated -  *
+      *      by editing this table alone.                               *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XCP5),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30419 710 260808 HDJWB   : MESSAGE TEXT TABLE RECORD   *
+      *                                                                *
+      ******************************************************************
+       01  MESSAGE-RECORD.
+           03 MSG-NUMBER                PIC 9(4).
+           03 MSG-TEXT                  PIC X(79).
