@@ -0,0 +1,387 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM NAME = DFH0XB5                                        *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Catalog maintenance transaction apply      *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *      "Restricted Materials of IBM"                             *
+      *      5655-Y04                                                  *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      Applies a batch of counter-staff maintenance requests -   *
+      *      add a new catalog item, amend an existing one's price,    *
+      *      department or stock, or delete one outright - against     *
+      *      the live catalog master file.  Each transaction record    *
+      *      carries the same fields as CA-MAINT-REQUEST in DFH0XCP3    *
+      *      (action code, item ref, description, department, cost,    *
+      *      currency code, stock on hand), the on-disk shape of a      *
+      *      maintenance request the same way DFH0XB1's extract record  *
+      *      mirrors CA-CAT-ITEM.  A random WRITE/REWRITE/DELETE is     *
+      *      done against CATALOG-FILE by CA-ITEM-REF per transaction,  *
+      *      and one audit row per transaction is written with          *
+      *      AUD-REQUEST-ID of MAINTC, the request id CA-REQUEST-ID     *
+      *      carries for a maintenance request, so this job's activity  *
+      *      reconstructs alongside catalog inquiries.                  *
+      *                                                                 *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XB5),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30426 710 260808 HDJWB   : BASE - MAINTENANCE APPLY    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DFH0XB5.
+       AUTHOR.        J W BILLINGS.
+       INSTALLATION.  CATALOG APPLICATION SUPPORT.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.               IBM-370.
+       OBJECT-COMPUTER.               IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE        ASSIGN TO CATFILE
+                  ORGANIZATION        INDEXED
+                  ACCESS MODE         RANDOM
+                  RECORD KEY          CA-ITEM-REF OF CATALOG-RECORD
+                  FILE STATUS         FS-CATALOG-FILE.
+
+           SELECT MAINT-FILE          ASSIGN TO MAINTTRN
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-MAINT-FILE.
+
+           SELECT AUDIT-FILE          ASSIGN TO AUDITLOG
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-AUDIT-FILE.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp9.
+
+       FD  MAINT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  MAINT-TRANSACTION-RECORD.
+           03 MT-ACTION                 PIC X(1).
+               88 MT-ADD-ITEM                VALUE 'A'.
+               88 MT-AMEND-ITEM              VALUE 'C'.
+               88 MT-DELETE-ITEM             VALUE 'D'.
+           03 MT-ITEM-REF                PIC 9(4).
+           03 MT-DESCRIPTION             PIC X(40).
+           03 MT-DEPARTMENT              PIC 9(3).
+           03 MT-COST                    PIC S9(9)V99 COMP-3.
+           03 MT-CURRENCY-CODE           PIC X(3).
+           03 MT-IN-STOCK                PIC 9(4).
+
+       FD  AUDIT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp6.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  FS-CATALOG-FILE             PIC X(02) VALUE '00'.
+           88 CATALOG-FILE-OK              VALUE '00'.
+
+       77  FS-MAINT-FILE               PIC X(02) VALUE '00'.
+           88 MAINT-FILE-OK                VALUE '00'.
+
+       77  FS-AUDIT-FILE                PIC X(02) VALUE '00'.
+           88 AUDIT-FILE-OK                 VALUE '00'.
+           88 AUDIT-FILE-NOTCREATED          VALUE '35'.
+
+       77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88 END-OF-TRANSACTIONS          VALUE 'Y'.
+
+      *    Set once its file has actually been opened, so 8000-TERMINATE
+      *    closes only what 1000-INITIALISE actually succeeded in opening
+       77  WS-CATALOG-OPEN-SW          PIC X(01) VALUE 'N'.
+           88 CATALOG-FILE-OPEN             VALUE 'Y'.
+       77  WS-MAINT-OPEN-SW            PIC X(01) VALUE 'N'.
+           88 MAINT-FILE-OPEN               VALUE 'Y'.
+       77  WS-AUDIT-OPEN-SW            PIC X(01) VALUE 'N'.
+           88 AUDIT-FILE-OPEN               VALUE 'Y'.
+
+       77  WS-CURRENT-DATE              PIC 9(8).
+       77  WS-CURRENT-TIME              PIC 9(8).
+       77  WS-RETURN-CODE               PIC 9(2) VALUE ZERO.
+
+       77  WS-TRANS-COUNT               PIC 9(07) COMP VALUE ZERO.
+       77  WS-ADDS-APPLIED              PIC 9(07) COMP VALUE ZERO.
+       77  WS-AMENDS-APPLIED            PIC 9(07) COMP VALUE ZERO.
+       77  WS-DELETES-APPLIED           PIC 9(07) COMP VALUE ZERO.
+       77  WS-ERROR-COUNT               PIC 9(07) COMP VALUE ZERO.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE
+               THRU 1000-INITIALISE-EXIT.
+
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+               UNTIL END-OF-TRANSACTIONS.
+
+           PERFORM 8000-TERMINATE
+               THRU 8000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALISE - open the catalog master for update, the   *
+      *    transaction file and the audit log                          *
+      ******************************************************************
+       1000-INITIALISE.
+           OPEN I-O CATALOG-FILE.
+           IF NOT CATALOG-FILE-OK
+               DISPLAY 'DFH0XB5 - CATALOG OPEN FAILED '
+                   FS-CATALOG-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-CATALOG-OPEN-SW.
+
+           OPEN INPUT MAINT-FILE.
+           IF NOT MAINT-FILE-OK
+               DISPLAY 'DFH0XB5 - TRANSACTION FILE OPEN FAILED '
+                   FS-MAINT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-MAINT-OPEN-SW.
+
+           PERFORM 1150-OPEN-AUDIT-FILE
+               THRU 1150-OPEN-AUDIT-FILE-EXIT.
+
+       1000-INITIALISE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1150-OPEN-AUDIT-FILE - open the shared audit log for append. *
+      *    AUDITLOG is written by all the batch jobs in a night's       *
+      *    chain; OPEN EXTEND appends rather than truncating it, and    *
+      *    the file is only created OUTPUT the first time any of those  *
+      *    jobs ever runs (FILE STATUS 35 on the EXTEND attempt)        *
+      ******************************************************************
+       1150-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-OK
+               MOVE 'Y' TO WS-AUDIT-OPEN-SW
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+
+           IF NOT AUDIT-FILE-NOTCREATED
+               DISPLAY 'DFH0XB5 - AUDIT OPEN FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'DFH0XB5 - AUDIT CREATE FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'DFH0XB5 - AUDIT OPEN FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-AUDIT-OPEN-SW.
+
+       1150-OPEN-AUDIT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-TRANSACTION - read one maintenance transaction *
+      *    and apply it against the catalog master                     *
+      ******************************************************************
+       2000-PROCESS-TRANSACTION.
+           READ MAINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   GO TO 2000-PROCESS-TRANSACTION-EXIT
+           END-READ.
+
+           IF NOT MAINT-FILE-OK
+               DISPLAY 'DFH0XB5 - TRANSACTION READ ERROR '
+                   FS-MAINT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-PROCESS-TRANSACTION-EXIT
+           END-IF.
+
+           ADD 1 TO WS-TRANS-COUNT.
+           MOVE ZERO TO WS-RETURN-CODE.
+           MOVE MT-ITEM-REF TO CA-ITEM-REF OF CATALOG-RECORD.
+
+           EVALUATE TRUE
+               WHEN MT-ADD-ITEM
+                   PERFORM 2100-APPLY-ADD
+                       THRU 2100-APPLY-ADD-EXIT
+               WHEN MT-AMEND-ITEM
+                   PERFORM 2200-APPLY-AMEND
+                       THRU 2200-APPLY-AMEND-EXIT
+               WHEN MT-DELETE-ITEM
+                   PERFORM 2300-APPLY-DELETE
+                       THRU 2300-APPLY-DELETE-EXIT
+               WHEN OTHER
+                   DISPLAY 'DFH0XB5 - UNKNOWN ACTION CODE FOR ITEM '
+                       MT-ITEM-REF
+                   MOVE 04 TO WS-RETURN-CODE
+                   ADD 1 TO WS-ERROR-COUNT
+           END-EVALUATE.
+
+           PERFORM 2900-WRITE-AUDIT-RECORD
+               THRU 2900-WRITE-AUDIT-RECORD-EXIT.
+
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-APPLY-ADD - add a new item to the catalog master       *
+      ******************************************************************
+       2100-APPLY-ADD.
+           MOVE MT-DESCRIPTION   TO CA-DESCRIPTION   OF CATALOG-RECORD.
+           MOVE MT-DEPARTMENT    TO CA-DEPARTMENT    OF CATALOG-RECORD.
+           MOVE MT-COST          TO CA-COST          OF CATALOG-RECORD.
+           MOVE MT-CURRENCY-CODE TO CA-CURRENCY-CODE OF CATALOG-RECORD.
+           MOVE MT-IN-STOCK      TO IN-STOCK         OF CATALOG-RECORD.
+
+           WRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY 'DFH0XB5 - ITEM ALREADY ON CATALOG '
+                       MT-ITEM-REF
+                   MOVE 04 TO WS-RETURN-CODE
+                   ADD 1 TO WS-ERROR-COUNT
+                   GO TO 2100-APPLY-ADD-EXIT
+           END-WRITE.
+
+           ADD 1 TO WS-ADDS-APPLIED.
+
+       2100-APPLY-ADD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-APPLY-AMEND - change an existing item's description,   *
+      *    department, price or stock on hand                          *
+      ******************************************************************
+       2200-APPLY-AMEND.
+           READ CATALOG-FILE
+               INVALID KEY
+                   DISPLAY 'DFH0XB5 - ITEM NOT ON CATALOG FOR AMEND '
+                       MT-ITEM-REF
+                   MOVE 04 TO WS-RETURN-CODE
+                   ADD 1 TO WS-ERROR-COUNT
+                   GO TO 2200-APPLY-AMEND-EXIT
+           END-READ.
+
+           MOVE MT-DESCRIPTION   TO CA-DESCRIPTION   OF CATALOG-RECORD.
+           MOVE MT-DEPARTMENT    TO CA-DEPARTMENT    OF CATALOG-RECORD.
+           MOVE MT-COST          TO CA-COST          OF CATALOG-RECORD.
+           MOVE MT-CURRENCY-CODE TO CA-CURRENCY-CODE OF CATALOG-RECORD.
+           MOVE MT-IN-STOCK      TO IN-STOCK         OF CATALOG-RECORD.
+
+           REWRITE CATALOG-RECORD
+               INVALID KEY
+                   DISPLAY 'DFH0XB5 - REWRITE FAILED FOR ITEM '
+                       MT-ITEM-REF
+                   MOVE 04 TO WS-RETURN-CODE
+                   ADD 1 TO WS-ERROR-COUNT
+                   GO TO 2200-APPLY-AMEND-EXIT
+           END-REWRITE.
+
+           ADD 1 TO WS-AMENDS-APPLIED.
+
+       2200-APPLY-AMEND-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2300-APPLY-DELETE - retire an item off the catalog master   *
+      ******************************************************************
+       2300-APPLY-DELETE.
+           READ CATALOG-FILE
+               INVALID KEY
+                   DISPLAY 'DFH0XB5 - ITEM NOT ON CATALOG FOR DELETE '
+                       MT-ITEM-REF
+                   MOVE 04 TO WS-RETURN-CODE
+                   ADD 1 TO WS-ERROR-COUNT
+                   GO TO 2300-APPLY-DELETE-EXIT
+           END-READ.
+
+           DELETE CATALOG-FILE RECORD
+               INVALID KEY
+                   DISPLAY 'DFH0XB5 - DELETE FAILED FOR ITEM '
+                       MT-ITEM-REF
+                   MOVE 04 TO WS-RETURN-CODE
+                   ADD 1 TO WS-ERROR-COUNT
+                   GO TO 2300-APPLY-DELETE-EXIT
+           END-DELETE.
+
+           ADD 1 TO WS-DELETES-APPLIED.
+
+       2300-APPLY-DELETE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2900-WRITE-AUDIT-RECORD - one audit row per transaction      *
+      *    applied, carrying CA-REQUEST-MAINTAIN's request id so this   *
+      *    job's activity is distinguishable from inquiry/extract runs  *
+      ******************************************************************
+       2900-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE WS-CURRENT-DATE  TO AUD-DATE.
+           MOVE WS-CURRENT-TIME  TO AUD-TIME.
+           MOVE 'BAT5'           TO AUD-TERMINAL-ID.
+           MOVE 'DFH0XB5'        TO AUD-USER-ID.
+           MOVE 'MAINTC'         TO AUD-REQUEST-ID.
+           MOVE MT-ITEM-REF      TO AUD-ITEM-REF.
+           MOVE WS-RETURN-CODE   TO AUD-RETURN-CODE.
+
+           WRITE AUDIT-RECORD.
+
+       2900-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE - close what 1000-INITIALISE opened and      *
+      *    report what was applied                                     *
+      ******************************************************************
+       8000-TERMINATE.
+           IF CATALOG-FILE-OPEN
+               CLOSE CATALOG-FILE
+           END-IF.
+           IF MAINT-FILE-OPEN
+               CLOSE MAINT-FILE
+           END-IF.
+           IF AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+           END-IF.
+
+           DISPLAY 'DFH0XB5 - TRANSACTIONS READ: ' WS-TRANS-COUNT.
+           DISPLAY 'DFH0XB5 - ADDS APPLIED: ' WS-ADDS-APPLIED.
+           DISPLAY 'DFH0XB5 - AMENDS APPLIED: ' WS-AMENDS-APPLIED.
+           DISPLAY 'DFH0XB5 - DELETES APPLIED: ' WS-DELETES-APPLIED.
+           DISPLAY 'DFH0XB5 - TRANSACTIONS REJECTED: ' WS-ERROR-COUNT.
+
+       8000-TERMINATE-EXIT.
+           EXIT.
