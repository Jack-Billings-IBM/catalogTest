@@ -0,0 +1,45 @@
+      ******************************************************************
+      *                                                                *
+      * CONTROL BLOCK NAME = DFH0XCP9                                  *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Catalog file record layout                 *
+      *                                                                *
+      *                                                                *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *                                                                *
+      *      "Restricted Materials of IBM"                             *
+      *                                                                *
+      *      5655-Y04                                                  *
+      *                                                                *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      *                                                                *
+      *                                                                *
+      *                                                                *
+      * STATUS = 7.1.0                                                 *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      This copy book describes the fixed-length record held     *
+      *      on the catalog master file (CATFILE), keyed on            *
+      *      CA-ITEM-REF.  DFH0XCP3's CA-CAT-ITEM carries the same      *
+      *      the COMMAREA for online inquiry/maintenance; this is      *
+      *      the on-disk shape the batch programs read and write.      *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XCP9),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30413 710 260808 HDJWB   : CATALOG FILE RECORD LAYOUT  *
+      *   $D1= I30417 710 260808 HDJWB   : CA-COST PACKED + CURRENCY   *
+      *                                                                *
+      ******************************************************************
+       01  CATALOG-RECORD.
+           03 CA-ITEM-REF              PIC 9(4) DISPLAY.
+           03 CA-DESCRIPTION           PIC X(40).
+           03 CA-DEPARTMENT            PIC 9(3) DISPLAY.
+           03 CA-COST                  PIC S9(9)V99 COMP-3.
+           03 CA-CURRENCY-CODE         PIC X(3).
+           03 IN-STOCK                 PIC 9(4) DISPLAY.
