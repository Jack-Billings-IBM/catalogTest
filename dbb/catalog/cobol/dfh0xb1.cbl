@@ -0,0 +1,435 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM NAME = DFH0XB1                                        *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Catalog bulk extract                       *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *      "Restricted Materials of IBM"                             *
+      *      5655-Y04                                                  *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      Walks the catalog master file from the first record to    *
+      *      the last, using the same start/browse contract as the     *
+      *      online inquiry (CA-LIST-START-REF / CA-LAST-ITEM-REF in   *
+      *      DFH0XCP3), and writes every item to a flat sequential     *
+      *      extract file for vendor/management reporting.  Where the  *
+      *      online transaction is limited to CA-CAT-ITEM OCCURS 15    *
+      *      per trip, this job is not page-bound - it runs to end of  *
+      *      file in one pass.                                         *
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XB1),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30413 710 260808 HDJWB   : BASE - BULK CATALOG EXTRACT *
+      *   $D1= I30416 710 260808 HDJWB   : AUDIT LOG EACH ITEM READ    *
+      *   $D2= I30417 710 260808 HDJWB   : CA-COST PACKED + CURRENCY   *
+      *   $D3= I30418 710 260808 HDJWB   : CHECKPOINT/RESTART ADDED    *
+      *   $D4= I30426 710 260808 HDJWB   : AUDIT/RESTART OPEN HARDENED *
+      *   $D5= I30429 710 260808 HDJWB   : CHECKPOINT RESET NOW KEYED  *
+      *                                     OFF TRUE END OF CATALOG,   *
+      *                                     NOT JUST FILE STATUS 10    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DFH0XB1.
+       AUTHOR.        J W BILLINGS.
+       INSTALLATION.  CATALOG APPLICATION SUPPORT.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.               IBM-370.
+       OBJECT-COMPUTER.               IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE        ASSIGN TO CATFILE
+                  ORGANIZATION        INDEXED
+                  ACCESS MODE         SEQUENTIAL
+                  RECORD KEY          CA-ITEM-REF OF CATALOG-RECORD
+                  FILE STATUS         FS-CATALOG-FILE.
+
+           SELECT EXTRACT-FILE        ASSIGN TO EXTFILE
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-EXTRACT-FILE.
+
+           SELECT AUDIT-FILE          ASSIGN TO AUDITLOG
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-AUDIT-FILE.
+
+           SELECT RESTART-FILE        ASSIGN TO RESTCTL
+                  ORGANIZATION        INDEXED
+                  ACCESS MODE         RANDOM
+                  RECORD KEY          RST-JOB-NAME OF RESTART-RECORD
+                  FILE STATUS         FS-RESTART-FILE.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp9.
+
+       FD  EXTRACT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  EXTRACT-RECORD.
+           03 EX-ITEM-REF              PIC 9(4).
+           03 EX-DESCRIPTION           PIC X(40).
+           03 EX-DEPARTMENT            PIC 9(3).
+           03 EX-COST                  PIC S9(9)V99 COMP-3.
+           03 EX-CURRENCY-CODE         PIC X(3).
+           03 EX-IN-STOCK               PIC 9(4).
+
+       FD  AUDIT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp6.
+
+       FD  RESTART-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp7.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  FS-CATALOG-FILE             PIC X(02) VALUE '00'.
+           88 CATALOG-FILE-OK              VALUE '00'.
+           88 CATALOG-FILE-EOF             VALUE '10'.
+
+       77  FS-EXTRACT-FILE             PIC X(02) VALUE '00'.
+           88 EXTRACT-FILE-OK              VALUE '00'.
+
+       77  FS-AUDIT-FILE                PIC X(02) VALUE '00'.
+           88 AUDIT-FILE-OK                VALUE '00'.
+           88 AUDIT-FILE-NOTCREATED         VALUE '35'.
+
+       77  FS-RESTART-FILE              PIC X(02) VALUE '00'.
+           88 RESTART-FILE-OK               VALUE '00'.
+           88 RESTART-FILE-NOTFND           VALUE '23'.
+           88 RESTART-FILE-NOTCREATED        VALUE '35'.
+
+       77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88 END-OF-CATALOG               VALUE 'Y'.
+
+      *    Set when the browse has genuinely run off the end of the
+      *    catalog - by the START's INVALID KEY (FILE STATUS 23, no
+      *    record past the checkpoint) as well as the READ's AT END
+      *    (FILE STATUS 10) - so 8000-TERMINATE can tell "reached the
+      *    true end, reset the checkpoint" apart from "the browse was
+      *    aborted by an open or read error partway through"
+       77  WS-TRUE-EOF-SWITCH          PIC X(01) VALUE 'N'.
+           88 REACHED-END-OF-CATALOG       VALUE 'Y'.
+
+      *    Set once its file has actually been opened, so 8000-TERMINATE
+      *    closes only what 1000-INITIALISE actually succeeded in opening
+       77  WS-CATALOG-OPEN-SW          PIC X(01) VALUE 'N'.
+           88 CATALOG-FILE-OPEN            VALUE 'Y'.
+       77  WS-EXTRACT-OPEN-SW          PIC X(01) VALUE 'N'.
+           88 EXTRACT-FILE-OPEN             VALUE 'Y'.
+       77  WS-AUDIT-OPEN-SW            PIC X(01) VALUE 'N'.
+           88 AUDIT-FILE-OPEN               VALUE 'Y'.
+       77  WS-RESTART-OPEN-SW          PIC X(01) VALUE 'N'.
+           88 RESTART-FILE-OPEN             VALUE 'Y'.
+
+       77  WS-ITEM-COUNT               PIC 9(07) COMP VALUE ZERO.
+       77  WS-CURRENT-DATE              PIC 9(8).
+       77  WS-CURRENT-TIME              PIC 9(8).
+
+       77  WS-JOB-NAME                  PIC X(8)  VALUE 'DFH0XB1'.
+       77  WS-RESTART-ITEM-REF          PIC 9(4)  VALUE ZERO.
+       77  WS-CHECKPOINT-FREQUENCY      PIC 9(5) COMP VALUE 100.
+       77  WS-CHECKPOINT-QUOTIENT       PIC 9(7) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-REMAINDER      PIC 9(5) COMP VALUE ZERO.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE
+               THRU 1000-INITIALISE-EXIT.
+
+           PERFORM 2000-PROCESS-CATALOG
+               THRU 2000-PROCESS-CATALOG-EXIT
+               UNTIL END-OF-CATALOG.
+
+           PERFORM 8000-TERMINATE
+               THRU 8000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALISE - open the catalog master and the extract   *
+      ******************************************************************
+       1000-INITIALISE.
+           OPEN INPUT  CATALOG-FILE.
+           IF NOT CATALOG-FILE-OK
+               DISPLAY 'DFH0XB1 - CATALOG OPEN FAILED '
+                   FS-CATALOG-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-CATALOG-OPEN-SW.
+
+           OPEN OUTPUT EXTRACT-FILE.
+           IF NOT EXTRACT-FILE-OK
+               DISPLAY 'DFH0XB1 - EXTRACT OPEN FAILED '
+                   FS-EXTRACT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-EXTRACT-OPEN-SW.
+
+           PERFORM 1150-OPEN-AUDIT-FILE
+               THRU 1150-OPEN-AUDIT-FILE-EXIT.
+           IF WS-EOF-SWITCH = 'Y'
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+
+           PERFORM 1100-OPEN-RESTART-FILE
+               THRU 1100-OPEN-RESTART-FILE-EXIT.
+           IF WS-EOF-SWITCH = 'Y'
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+
+           PERFORM 1200-GET-CHECKPOINT
+               THRU 1200-GET-CHECKPOINT-EXIT.
+
+           MOVE WS-RESTART-ITEM-REF TO CA-ITEM-REF OF CATALOG-RECORD.
+           START CATALOG-FILE
+               KEY IS GREATER THAN CA-ITEM-REF OF CATALOG-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   MOVE 'Y' TO WS-TRUE-EOF-SWITCH
+           END-START.
+
+       1000-INITIALISE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1100-OPEN-RESTART-FILE - open the restart control file,     *
+      *    creating it with an empty checkpoint if this is the first   *
+      *    time this job has ever run.  RESTCTL is shared with         *
+      *    DFH0XB3 (keyed by job name), so a failure here is only      *
+      *    treated as "not yet created" when the open status says so  *
+      *    (FILE STATUS 35) - any other failure aborts the run rather  *
+      *    than recreating a file the other job also keeps state on    *
+      ******************************************************************
+       1100-OPEN-RESTART-FILE.
+           OPEN I-O RESTART-FILE.
+           IF RESTART-FILE-OK
+               MOVE 'Y' TO WS-RESTART-OPEN-SW
+               GO TO 1100-OPEN-RESTART-FILE-EXIT
+           END-IF.
+
+           IF NOT RESTART-FILE-NOTCREATED
+               DISPLAY 'DFH0XB1 - RESTART OPEN FAILED '
+                   FS-RESTART-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1100-OPEN-RESTART-FILE-EXIT
+           END-IF.
+
+           OPEN OUTPUT RESTART-FILE.
+           IF NOT RESTART-FILE-OK
+               DISPLAY 'DFH0XB1 - RESTART CREATE FAILED '
+                   FS-RESTART-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1100-OPEN-RESTART-FILE-EXIT
+           END-IF.
+           CLOSE RESTART-FILE.
+           OPEN I-O RESTART-FILE.
+           IF NOT RESTART-FILE-OK
+               DISPLAY 'DFH0XB1 - RESTART OPEN FAILED '
+                   FS-RESTART-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1100-OPEN-RESTART-FILE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-RESTART-OPEN-SW.
+
+       1100-OPEN-RESTART-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1150-OPEN-AUDIT-FILE - open the shared audit log for append. *
+      *    AUDITLOG is written by all four batch jobs in a night's      *
+      *    chain; OPEN EXTEND appends rather than truncating it, and    *
+      *    the file is only created OUTPUT the first time any of those  *
+      *    jobs ever runs (FILE STATUS 35 on the EXTEND attempt)        *
+      ******************************************************************
+       1150-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-OK
+               MOVE 'Y' TO WS-AUDIT-OPEN-SW
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+
+           IF NOT AUDIT-FILE-NOTCREATED
+               DISPLAY 'DFH0XB1 - AUDIT OPEN FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'DFH0XB1 - AUDIT CREATE FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'DFH0XB1 - AUDIT OPEN FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-AUDIT-OPEN-SW.
+
+       1150-OPEN-AUDIT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1200-GET-CHECKPOINT - read this job's restart record, if    *
+      *    one exists, to find the last item ref it had processed      *
+      ******************************************************************
+       1200-GET-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-ITEM-REF.
+           MOVE WS-JOB-NAME TO RST-JOB-NAME.
+
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE ZERO TO RST-LAST-ITEM-REF
+                   MOVE WS-JOB-NAME TO RST-JOB-NAME
+                   WRITE RESTART-RECORD
+                   GO TO 1200-GET-CHECKPOINT-EXIT
+           END-READ.
+
+           MOVE RST-LAST-ITEM-REF TO WS-RESTART-ITEM-REF.
+           IF WS-RESTART-ITEM-REF NOT = ZERO
+               DISPLAY 'DFH0XB1 - RESUMING AFTER ITEM '
+                   WS-RESTART-ITEM-REF
+           END-IF.
+
+       1200-GET-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-CATALOG - browse the whole file, one item per  *
+      *    iteration, in place of the 15-item paged online browse      *
+      ******************************************************************
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   MOVE 'Y' TO WS-TRUE-EOF-SWITCH
+                   GO TO 2000-PROCESS-CATALOG-EXIT
+           END-READ.
+
+           IF NOT CATALOG-FILE-OK AND NOT CATALOG-FILE-EOF
+               DISPLAY 'DFH0XB1 - CATALOG READ ERROR '
+                   FS-CATALOG-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-PROCESS-CATALOG-EXIT
+           END-IF.
+
+           MOVE CA-ITEM-REF    OF CATALOG-RECORD TO EX-ITEM-REF.
+           MOVE CA-DESCRIPTION OF CATALOG-RECORD TO EX-DESCRIPTION.
+           MOVE CA-DEPARTMENT  OF CATALOG-RECORD TO EX-DEPARTMENT.
+           MOVE CA-COST        OF CATALOG-RECORD TO EX-COST.
+           MOVE CA-CURRENCY-CODE OF CATALOG-RECORD
+                                   TO EX-CURRENCY-CODE.
+           MOVE IN-STOCK       OF CATALOG-RECORD TO EX-IN-STOCK.
+
+           WRITE EXTRACT-RECORD.
+
+           PERFORM 2100-WRITE-AUDIT-RECORD
+               THRU 2100-WRITE-AUDIT-RECORD-EXIT.
+
+           ADD 1 TO WS-ITEM-COUNT.
+
+           DIVIDE WS-ITEM-COUNT BY WS-CHECKPOINT-FREQUENCY
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2200-WRITE-CHECKPOINT
+                   THRU 2200-WRITE-CHECKPOINT-EXIT
+           END-IF.
+
+       2000-PROCESS-CATALOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-WRITE-CHECKPOINT - record the last item ref this job   *
+      *    has successfully processed, so a restart resumes after it   *
+      ******************************************************************
+       2200-WRITE-CHECKPOINT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE CA-ITEM-REF OF CATALOG-RECORD TO RST-LAST-ITEM-REF.
+           MOVE WS-CURRENT-DATE               TO RST-CHECKPOINT-DATE.
+           MOVE WS-CURRENT-TIME               TO RST-CHECKPOINT-TIME.
+
+           REWRITE RESTART-RECORD.
+
+       2200-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-WRITE-AUDIT-RECORD - one audit row per item the        *
+      *    extract reads, so this browse of the catalog shows up       *
+      *    alongside online inquiry/maintenance activity               *
+      ******************************************************************
+       2100-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE WS-CURRENT-DATE     TO AUD-DATE.
+           MOVE WS-CURRENT-TIME     TO AUD-TIME.
+           MOVE 'BAT1'              TO AUD-TERMINAL-ID.
+           MOVE 'DFH0XB1'           TO AUD-USER-ID.
+           MOVE 'INQCAT'            TO AUD-REQUEST-ID.
+           MOVE CA-ITEM-REF OF CATALOG-RECORD
+                                    TO AUD-ITEM-REF.
+           MOVE 00                  TO AUD-RETURN-CODE.
+
+           WRITE AUDIT-RECORD.
+
+       2100-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE - close files and report what was extracted  *
+      ******************************************************************
+       8000-TERMINATE.
+           IF REACHED-END-OF-CATALOG
+               MOVE ZERO TO RST-LAST-ITEM-REF
+               REWRITE RESTART-RECORD
+           END-IF.
+
+           IF CATALOG-FILE-OPEN
+               CLOSE CATALOG-FILE
+           END-IF.
+           IF EXTRACT-FILE-OPEN
+               CLOSE EXTRACT-FILE
+           END-IF.
+           IF AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+           END-IF.
+           IF RESTART-FILE-OPEN
+               CLOSE RESTART-FILE
+           END-IF.
+
+           DISPLAY 'DFH0XB1 - CATALOG ITEMS EXTRACTED: ' WS-ITEM-COUNT.
+
+       8000-TERMINATE-EXIT.
+           EXIT.
