@@ -0,0 +1,441 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM NAME = DFH0XB3                                        *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Nightly vendor price feed extract          *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *      "Restricted Materials of IBM"                             *
+      *      5655-Y04                                                  *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      Walks the catalog master file from the first record to    *
+      *      the last and writes a fixed-format transmission record    *
+      *      per item (item ref, description, department, cost,        *
+      *      currency code, stock on hand) to the vendor price feed     *
+      *      file, for hand-off to outside price-comparison and         *
+      *      supplier portals on a nightly schedule.  CA-COST is held   *
+      *      as VF-COST below in unsigned zoned decimal with a          *
+      *      trailing separate sign rather than COMP-3, because the     *
+      *      receiving systems are outside this shop and cannot be      *
+      *      relied on to unpack our packed-decimal data.                *
+      *                                                                *
+      *      Shares the catalog browse, checkpoint/restart and audit    *
+      *      logging pattern already used by DFH0XB1, since this is     *
+      *      the same shape of job - a single unpaged pass of the       *
+      *      whole catalog file.                                        *
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XB3),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30421 710 260808 HDJWB   : BASE - VENDOR PRICE FEED    *
+      *   $D1= I30426 710 260808 HDJWB   : AUDIT/RESTART OPEN HARDENED *
+      *   $D2= I30429 710 260808 HDJWB   : CHECKPOINT RESET NOW KEYED  *
+      *                                     OFF TRUE END OF CATALOG,   *
+      *                                     NOT JUST FILE STATUS 10    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DFH0XB3.
+       AUTHOR.        J W BILLINGS.
+       INSTALLATION.  CATALOG APPLICATION SUPPORT.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.               IBM-370.
+       OBJECT-COMPUTER.               IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOG-FILE        ASSIGN TO CATFILE
+                  ORGANIZATION        INDEXED
+                  ACCESS MODE         SEQUENTIAL
+                  RECORD KEY          CA-ITEM-REF OF CATALOG-RECORD
+                  FILE STATUS         FS-CATALOG-FILE.
+
+           SELECT VENDOR-FEED-FILE    ASSIGN TO VENDFEED
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-VENDOR-FEED-FILE.
+
+           SELECT AUDIT-FILE          ASSIGN TO AUDITLOG
+                  ORGANIZATION        SEQUENTIAL
+                  FILE STATUS         FS-AUDIT-FILE.
+
+           SELECT RESTART-FILE        ASSIGN TO RESTCTL
+                  ORGANIZATION        INDEXED
+                  ACCESS MODE         RANDOM
+                  RECORD KEY          RST-JOB-NAME OF RESTART-RECORD
+                  FILE STATUS         FS-RESTART-FILE.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOG-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp9.
+
+       FD  VENDOR-FEED-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  VENDOR-FEED-RECORD.
+           03 VF-ITEM-REF               PIC 9(4).
+           03 VF-DESCRIPTION            PIC X(40).
+           03 VF-DEPARTMENT             PIC 9(3).
+           03 VF-COST                   PIC S9(9)V99
+                                         SIGN IS TRAILING SEPARATE.
+           03 VF-CURRENCY-CODE          PIC X(3).
+           03 VF-IN-STOCK               PIC 9(4).
+
+       FD  AUDIT-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp6.
+
+       FD  RESTART-FILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY dfh0xcp7.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+       77  FS-CATALOG-FILE             PIC X(02) VALUE '00'.
+           88 CATALOG-FILE-OK              VALUE '00'.
+           88 CATALOG-FILE-EOF             VALUE '10'.
+
+       77  FS-VENDOR-FEED-FILE         PIC X(02) VALUE '00'.
+           88 VENDOR-FEED-FILE-OK          VALUE '00'.
+
+       77  FS-AUDIT-FILE                PIC X(02) VALUE '00'.
+           88 AUDIT-FILE-OK                VALUE '00'.
+           88 AUDIT-FILE-NOTCREATED         VALUE '35'.
+
+       77  FS-RESTART-FILE              PIC X(02) VALUE '00'.
+           88 RESTART-FILE-OK               VALUE '00'.
+           88 RESTART-FILE-NOTFND           VALUE '23'.
+           88 RESTART-FILE-NOTCREATED        VALUE '35'.
+
+       77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88 END-OF-CATALOG               VALUE 'Y'.
+
+      *    Set when the browse has genuinely run off the end of the
+      *    catalog - by the START's INVALID KEY (FILE STATUS 23, no
+      *    record past the checkpoint) as well as the READ's AT END
+      *    (FILE STATUS 10) - so 8000-TERMINATE can tell "reached the
+      *    true end, reset the checkpoint" apart from "the browse was
+      *    aborted by an open or read error partway through"
+       77  WS-TRUE-EOF-SWITCH          PIC X(01) VALUE 'N'.
+           88 REACHED-END-OF-CATALOG       VALUE 'Y'.
+
+      *    Set once its file has actually been opened, so 8000-TERMINATE
+      *    closes only what 1000-INITIALISE actually succeeded in opening
+       77  WS-CATALOG-OPEN-SW          PIC X(01) VALUE 'N'.
+           88 CATALOG-FILE-OPEN            VALUE 'Y'.
+       77  WS-FEED-OPEN-SW             PIC X(01) VALUE 'N'.
+           88 VENDOR-FEED-FILE-OPEN          VALUE 'Y'.
+       77  WS-AUDIT-OPEN-SW            PIC X(01) VALUE 'N'.
+           88 AUDIT-FILE-OPEN               VALUE 'Y'.
+       77  WS-RESTART-OPEN-SW          PIC X(01) VALUE 'N'.
+           88 RESTART-FILE-OPEN             VALUE 'Y'.
+
+       77  WS-ITEM-COUNT               PIC 9(07) COMP VALUE ZERO.
+       77  WS-CURRENT-DATE              PIC 9(8).
+       77  WS-CURRENT-TIME              PIC 9(8).
+
+       77  WS-JOB-NAME                  PIC X(8)  VALUE 'DFH0XB3'.
+       77  WS-RESTART-ITEM-REF          PIC 9(4)  VALUE ZERO.
+       77  WS-CHECKPOINT-FREQUENCY      PIC 9(5) COMP VALUE 100.
+       77  WS-CHECKPOINT-QUOTIENT       PIC 9(7) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-REMAINDER      PIC 9(5) COMP VALUE ZERO.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALISE
+               THRU 1000-INITIALISE-EXIT.
+
+           PERFORM 2000-PROCESS-CATALOG
+               THRU 2000-PROCESS-CATALOG-EXIT
+               UNTIL END-OF-CATALOG.
+
+           PERFORM 8000-TERMINATE
+               THRU 8000-TERMINATE-EXIT.
+
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALISE - open the catalog master and the feed      *
+      ******************************************************************
+       1000-INITIALISE.
+           OPEN INPUT  CATALOG-FILE.
+           IF NOT CATALOG-FILE-OK
+               DISPLAY 'DFH0XB3 - CATALOG OPEN FAILED '
+                   FS-CATALOG-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-CATALOG-OPEN-SW.
+
+           OPEN OUTPUT VENDOR-FEED-FILE.
+           IF NOT VENDOR-FEED-FILE-OK
+               DISPLAY 'DFH0XB3 - VENDOR FEED OPEN FAILED '
+                   FS-VENDOR-FEED-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-FEED-OPEN-SW.
+
+           PERFORM 1150-OPEN-AUDIT-FILE
+               THRU 1150-OPEN-AUDIT-FILE-EXIT.
+           IF WS-EOF-SWITCH = 'Y'
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+
+           PERFORM 1100-OPEN-RESTART-FILE
+               THRU 1100-OPEN-RESTART-FILE-EXIT.
+           IF WS-EOF-SWITCH = 'Y'
+               GO TO 1000-INITIALISE-EXIT
+           END-IF.
+
+           PERFORM 1200-GET-CHECKPOINT
+               THRU 1200-GET-CHECKPOINT-EXIT.
+
+           MOVE WS-RESTART-ITEM-REF TO CA-ITEM-REF OF CATALOG-RECORD.
+           START CATALOG-FILE
+               KEY IS GREATER THAN CA-ITEM-REF OF CATALOG-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   MOVE 'Y' TO WS-TRUE-EOF-SWITCH
+           END-START.
+
+       1000-INITIALISE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1100-OPEN-RESTART-FILE - open the restart control file,     *
+      *    creating it with an empty checkpoint if this is the first   *
+      *    time this job has ever run.  RESTCTL is shared with         *
+      *    DFH0XB1 (keyed by job name), so a failure here is only      *
+      *    treated as "not yet created" when the open status says so  *
+      *    (FILE STATUS 35) - any other failure aborts the run rather  *
+      *    than recreating a file the other job also keeps state on    *
+      ******************************************************************
+       1100-OPEN-RESTART-FILE.
+           OPEN I-O RESTART-FILE.
+           IF RESTART-FILE-OK
+               MOVE 'Y' TO WS-RESTART-OPEN-SW
+               GO TO 1100-OPEN-RESTART-FILE-EXIT
+           END-IF.
+
+           IF NOT RESTART-FILE-NOTCREATED
+               DISPLAY 'DFH0XB3 - RESTART OPEN FAILED '
+                   FS-RESTART-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1100-OPEN-RESTART-FILE-EXIT
+           END-IF.
+
+           OPEN OUTPUT RESTART-FILE.
+           IF NOT RESTART-FILE-OK
+               DISPLAY 'DFH0XB3 - RESTART CREATE FAILED '
+                   FS-RESTART-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1100-OPEN-RESTART-FILE-EXIT
+           END-IF.
+           CLOSE RESTART-FILE.
+           OPEN I-O RESTART-FILE.
+           IF NOT RESTART-FILE-OK
+               DISPLAY 'DFH0XB3 - RESTART OPEN FAILED '
+                   FS-RESTART-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1100-OPEN-RESTART-FILE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-RESTART-OPEN-SW.
+
+       1100-OPEN-RESTART-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1150-OPEN-AUDIT-FILE - open the shared audit log for append. *
+      *    AUDITLOG is written by all four batch jobs in a night's      *
+      *    chain; OPEN EXTEND appends rather than truncating it, and    *
+      *    the file is only created OUTPUT the first time any of those  *
+      *    jobs ever runs (FILE STATUS 35 on the EXTEND attempt)        *
+      ******************************************************************
+       1150-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-OK
+               MOVE 'Y' TO WS-AUDIT-OPEN-SW
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+
+           IF NOT AUDIT-FILE-NOTCREATED
+               DISPLAY 'DFH0XB3 - AUDIT OPEN FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'DFH0XB3 - AUDIT CREATE FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'DFH0XB3 - AUDIT OPEN FAILED '
+                   FS-AUDIT-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 1150-OPEN-AUDIT-FILE-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-AUDIT-OPEN-SW.
+
+       1150-OPEN-AUDIT-FILE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1200-GET-CHECKPOINT - read this job's restart record, if    *
+      *    one exists, to find the last item ref it had processed      *
+      ******************************************************************
+       1200-GET-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-ITEM-REF.
+           MOVE WS-JOB-NAME TO RST-JOB-NAME.
+
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE ZERO TO RST-LAST-ITEM-REF
+                   MOVE WS-JOB-NAME TO RST-JOB-NAME
+                   WRITE RESTART-RECORD
+                   GO TO 1200-GET-CHECKPOINT-EXIT
+           END-READ.
+
+           MOVE RST-LAST-ITEM-REF TO WS-RESTART-ITEM-REF.
+           IF WS-RESTART-ITEM-REF NOT = ZERO
+               DISPLAY 'DFH0XB3 - RESUMING AFTER ITEM '
+                   WS-RESTART-ITEM-REF
+           END-IF.
+
+       1200-GET-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-CATALOG - browse the whole file, one item per  *
+      *    iteration, building one vendor feed record per item          *
+      ******************************************************************
+       2000-PROCESS-CATALOG.
+           READ CATALOG-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+                   MOVE 'Y' TO WS-TRUE-EOF-SWITCH
+                   GO TO 2000-PROCESS-CATALOG-EXIT
+           END-READ.
+
+           IF NOT CATALOG-FILE-OK AND NOT CATALOG-FILE-EOF
+               DISPLAY 'DFH0XB3 - CATALOG READ ERROR '
+                   FS-CATALOG-FILE
+               MOVE 'Y' TO WS-EOF-SWITCH
+               GO TO 2000-PROCESS-CATALOG-EXIT
+           END-IF.
+
+           MOVE CA-ITEM-REF    OF CATALOG-RECORD TO VF-ITEM-REF.
+           MOVE CA-DESCRIPTION OF CATALOG-RECORD TO VF-DESCRIPTION.
+           MOVE CA-DEPARTMENT  OF CATALOG-RECORD TO VF-DEPARTMENT.
+           MOVE CA-COST        OF CATALOG-RECORD TO VF-COST.
+           MOVE CA-CURRENCY-CODE OF CATALOG-RECORD
+                                   TO VF-CURRENCY-CODE.
+           MOVE IN-STOCK       OF CATALOG-RECORD TO VF-IN-STOCK.
+
+           WRITE VENDOR-FEED-RECORD.
+
+           PERFORM 2100-WRITE-AUDIT-RECORD
+               THRU 2100-WRITE-AUDIT-RECORD-EXIT.
+
+           ADD 1 TO WS-ITEM-COUNT.
+
+           DIVIDE WS-ITEM-COUNT BY WS-CHECKPOINT-FREQUENCY
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2200-WRITE-CHECKPOINT
+                   THRU 2200-WRITE-CHECKPOINT-EXIT
+           END-IF.
+
+       2000-PROCESS-CATALOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-WRITE-CHECKPOINT - record the last item ref this job   *
+      *    has successfully processed, so a restart resumes after it   *
+      ******************************************************************
+       2200-WRITE-CHECKPOINT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE CA-ITEM-REF OF CATALOG-RECORD TO RST-LAST-ITEM-REF.
+           MOVE WS-CURRENT-DATE               TO RST-CHECKPOINT-DATE.
+           MOVE WS-CURRENT-TIME               TO RST-CHECKPOINT-TIME.
+
+           REWRITE RESTART-RECORD.
+
+       2200-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-WRITE-AUDIT-RECORD - one audit row per item sent to     *
+      *    the vendor feed, alongside online inquiry/maintenance        *
+      *    activity                                                     *
+      ******************************************************************
+       2100-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           MOVE WS-CURRENT-DATE     TO AUD-DATE.
+           MOVE WS-CURRENT-TIME     TO AUD-TIME.
+           MOVE 'BAT3'              TO AUD-TERMINAL-ID.
+           MOVE 'DFH0XB3'           TO AUD-USER-ID.
+           MOVE 'PRCFED'            TO AUD-REQUEST-ID.
+           MOVE CA-ITEM-REF OF CATALOG-RECORD
+                                    TO AUD-ITEM-REF.
+           MOVE 00                  TO AUD-RETURN-CODE.
+
+           WRITE AUDIT-RECORD.
+
+       2100-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-TERMINATE - close files and report what was sent       *
+      ******************************************************************
+       8000-TERMINATE.
+           IF REACHED-END-OF-CATALOG
+               MOVE ZERO TO RST-LAST-ITEM-REF
+               REWRITE RESTART-RECORD
+           END-IF.
+
+           IF CATALOG-FILE-OPEN
+               CLOSE CATALOG-FILE
+           END-IF.
+           IF VENDOR-FEED-FILE-OPEN
+               CLOSE VENDOR-FEED-FILE
+           END-IF.
+           IF AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+           END-IF.
+           IF RESTART-FILE-OPEN
+               CLOSE RESTART-FILE
+           END-IF.
+
+           DISPLAY 'DFH0XB3 - VENDOR FEED ITEMS WRITTEN: '
+               WS-ITEM-COUNT.
+
+       8000-TERMINATE-EXIT.
+           EXIT.
