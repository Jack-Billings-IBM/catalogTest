@@ -0,0 +1,37 @@
+      ******************************************************************
+      *                                                                *
+      * CONTROL BLOCK NAME = DFH0XCP8                                  *
+      *                                                                *
+      * DESCRIPTIVE NAME = CICS TS  (Samples) Example Application -    *
+      *                     Department reference file record layout   *
+      *                                                                *
+      *      Licensed Materials - Property of IBM                      *
+      *      "Restricted Materials of IBM"                             *
+      *      5655-Y04                                                  *
+      *      (C) Copyright IBM Corp. 2004"                             *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      One row per department on the department reference file   *
+      *      (DEPTFILE), keyed on DEPT-CODE.  This is the one place a   *
+      *      CA-DEPARTMENT code is given a name and a reorder          *
+      *      threshold, so the inquiry and reporting paths can show a   *
+      *      name instead of a bare three digit code and purchasing     *
+      *      can add or re-threshold a department without a program     *
+      *      change.  DEPT-ACTIVE-FLAG lets a department be retired     *
+      *      without deleting its history off this file.                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * CHANGE ACTIVITY :                                              *
+      *      $SEG(DFH0XCP8),COMP(SAMPLES),PROD(CICS TS ):              *
+      *                                                                *
+      *   PN= REASON REL YYMMDD HDXXIII : REMARKS                      *
+      *   $D0= I30422 710 260808 HDJWB   : DEPARTMENT REFERENCE RECORD *
+      *                                                                *
+      ******************************************************************
+       01  DEPARTMENT-RECORD.
+           03 DEPT-CODE                 PIC 9(3).
+           03 DEPT-NAME                 PIC X(20).
+           03 DEPT-REORDER-THRESHOLD    PIC 9(4).
+           03 DEPT-ACTIVE-FLAG          PIC X(1).
+               88 DEPT-ACTIVE               VALUE 'Y'.
+               88 DEPT-INACTIVE             VALUE 'N'.
